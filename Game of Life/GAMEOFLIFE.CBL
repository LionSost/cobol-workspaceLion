@@ -2,45 +2,95 @@
        PROGRAM-ID.  GAMEOFLIFE.
       *****************************************************************
       * Hülle für das Programm
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-START  ASSIGN TO 'input.txt'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SNAPSHOT-DATEI ASSIGN TO 'snapshot.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SNAPSHOT-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD INPUT-START.
            01 EINGABE.
-              05 ZEILE PIC X(170).
+              05 ZEILE PIC X(300).
+           01 GROESSE-KOPF REDEFINES EINGABE.
+              05 GK-HOEHE PIC 9(4).
+              05 GK-BREITE PIC 9(4).
+              05 FILLER PIC X(292).
+
+           FD SNAPSHOT-DATEI.
+           01 SNAPSHOT-SATZ PIC X(300).
+           01 SNAPSHOT-KOPF REDEFINES SNAPSHOT-SATZ.
+              05 SK-GENERATION PIC 9(6).
+              05 SK-HOEHE PIC 9(4).
+              05 SK-BREITE PIC 9(4).
+              05 SK-PRUEFSUMME-ANZAHL PIC 9(4).
+              05 FILLER PIC X(282).
+           01 SNAPSHOT-PRUEFSUMME REDEFINES SNAPSHOT-SATZ.
+              05 SP-WERT PIC 9(18).
+              05 FILLER PIC X(282).
        WORKING-STORAGE SECTION.
            01 SPIELFELD.
-              05 Y-ACHSE OCCURS 50.
-                 07 ZELLE PIC 9 OCCURS 170.
+              05 Y-ACHSE OCCURS 100.
+                 07 ZELLE PIC 9 OCCURS 300 VALUE ZERO.
            01 NEUES-SPIELFELD.
-              05 NEUE-Y-ACHSE OCCURS 50.
-                 07 NEUE-ZELLE PIC 9 OCCURS 170.
+              05 NEUE-Y-ACHSE OCCURS 100.
+                 07 NEUE-ZELLE PIC 9 OCCURS 300 VALUE ZERO.
            01 AKTUELLE-EINGABE.
-              05 AKTUELLE-ZEILE PIC X(170).
+              05 AKTUELLE-ZEILE PIC X(300).
            01 DISPLAY-Y PIC 9(4).
            01 DISPLAY-X PIC 9(4).
-           01 height1 PIC 9(4) VALUES 50.
-           01 width1 PIC 9(4) VALUES 170.
+           01 height1 PIC 9(4).
+           01 width1 PIC 9(4).
            01 count-neighbour PIC 9.
            01 ENDE PIC X.
            01 ZEILE-EINGABE PIC 99.
            01 SPALTE-EINGABE PIC 999.
+           01 GENERATION-NUMMER PIC 9(6) VALUE ZERO.
+           01 MAX-GENERATIONEN PIC 9(6) VALUE 1000.
+           01 SNAPSHOT-INTERVALL PIC 9(4) VALUE 50.
+           01 SNAPSHOT-STATUS PIC X(2).
+           01 POPULATION PIC 9(6) VALUE ZERO.
+           01 POPULATION-NEU PIC 9(6) VALUE ZERO.
+           01 PRUEFSUMME PIC 9(18) VALUE ZERO.
+           01 PRUEFSUMME-NEU PIC 9(18) VALUE ZERO.
+           01 PRUEFSUMME-HISTORIE.
+              05 PS-EINTRAG PIC 9(18) OCCURS 20 TIMES.
+           01 PRUEFSUMME-ANZAHL PIC 9(4) VALUE ZERO.
+           01 PRUEFSUMME-IDX PIC 9(4).
+           01 PRUEFSUMME-TREFFER PIC 9(4).
+           01 PERIODE PIC 9(4).
+           01 SIMULATION-STATUS PIC X VALUE "L".
+              88 SIMULATION-LAEUFT VALUE "L".
+              88 SIMULATION-AUSGESTORBEN VALUE "A".
+              88 SIMULATION-STABIL VALUE "S".
+              88 SIMULATION-ZYKLISCH VALUE "Z".
+              88 SIMULATION-MAXIMUM VALUE "M".
        PROCEDURE DIVISION.
 
            PERFORM start-abfrage
+           PERFORM lade-snapshot
            *>PERFORM start-pos
            PERFORM display_world
 
-           PERFORM 1000 TIMES
+           PERFORM UNTIL NOT SIMULATION-LAEUFT
               PERFORM next-Generation
+              ADD 1 TO GENERATION-NUMMER
               PERFORM display_world
+              PERFORM pruefe-stabilitaet
+              IF FUNCTION MOD(GENERATION-NUMMER, SNAPSHOT-INTERVALL)
+                 = ZERO
+                 PERFORM schreibe-snapshot
+              END-IF
            END-PERFORM
 
+           PERFORM schreibe-snapshot
+           PERFORM zeige-zusammenfassung
+           PERFORM loesche-snapshot
+
            STOP RUN.
 
        start-abfrage SECTION.
@@ -48,12 +98,26 @@
            DISPLAY "Die Simulation wird in kürze Starten"
            MOVE 1 TO ZEILE-EINGABE
            OPEN INPUT  INPUT-START.
-           PERFORM UNTIL ENDE = "Y"
-              READ INPUT-START INTO AKTUELLE-EINGABE
+              READ INPUT-START
                  AT END MOVE "Y" TO ENDE
-                 NOT AT END PERFORM eingabe-schreiben
-              ADD 1 TO ZEILE-EINGABE
-           END-PERFORM
+                 NOT AT END
+                    MOVE GK-HOEHE TO height1
+                    MOVE GK-BREITE TO width1
+                    IF height1 > 99 OR height1 < 1
+                       OR width1 > 300 OR width1 < 1 THEN
+                       DISPLAY "FEHLER: Spielfeldgroesse " height1
+                          " x " width1 " aus input.txt passt nicht "
+                          "in die Tabelle (max. 99 x 300)"
+                       CLOSE INPUT-START
+                       STOP RUN
+                    END-IF
+              END-READ
+              PERFORM UNTIL ENDE = "Y"
+                 READ INPUT-START INTO AKTUELLE-EINGABE
+                    AT END MOVE "Y" TO ENDE
+                    NOT AT END PERFORM eingabe-schreiben
+                 ADD 1 TO ZEILE-EINGABE
+              END-PERFORM
            CLOSE INPUT-START.
 
        eingabe-schreiben SECTION.
@@ -64,44 +128,58 @@
            END-PERFORM
            COMPUTE SPALTE-EINGABE = 1
        EXIT.
-       
+
 
        next-Generation SECTION.
-           PERFORM VARYING DISPLAY-Y FROM 1 BY 1 
+           MOVE ZERO TO POPULATION-NEU
+           MOVE ZERO TO PRUEFSUMME-NEU
+
+           PERFORM VARYING DISPLAY-Y FROM 1 BY 1
               UNTIL DISPLAY-Y > height1
-              PERFORM VARYING DISPLAY-X FROM 1 BY 1 
+              PERFORM VARYING DISPLAY-X FROM 1 BY 1
                  UNTIL DISPLAY-X > width1
                  PERFORM number-of-neighbours
-                 
+
                  IF ZELLE(DISPLAY-Y, DISPLAY-X) = 1 THEN
                     IF count-neighbour = 2 OR count-neighbour = 3
-                    THEN 
+                    THEN
                        COMPUTE NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 1
                     ELSE
                        COMPUTE NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 0
                     END-IF
                  ELSE
                     IF count-neighbour = 3
-                    THEN 
+                    THEN
                        COMPUTE NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 1
                     ELSE
                        COMPUTE NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 0
                     END-IF
                  END-IF
                  COMPUTE count-neighbour = 0
+
+                 IF NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 1 THEN
+                    ADD 1 TO POPULATION-NEU
+      * jede Zelle bekommt ueber ihre Position einen eindeutigen
+      * (injektiven) Beitrag, bevor aufsummiert wird, damit zwei
+      * verschiedene Zellen nicht denselben Beitrag leisten
+                    COMPUTE PRUEFSUMME-NEU = PRUEFSUMME-NEU +
+                       (DISPLAY-Y * width1) + DISPLAY-X
+                 END-IF
              END-PERFORM
            END-PERFORM
 
-           MOVE NEUES-SPIELFELD TO SPIELFELD 
+           MOVE NEUES-SPIELFELD TO SPIELFELD
+           MOVE POPULATION-NEU TO POPULATION
+           MOVE PRUEFSUMME-NEU TO PRUEFSUMME
        EXIT.
 
        number-of-neighbours SECTION.
-           IF DISPLAY-Y >= 1 AND DISPLAY-X >= 1 
+           IF DISPLAY-Y >= 1 AND DISPLAY-X >= 1
               AND ZELLE(DISPLAY-Y - 1, DISPLAY-X - 1) = 1 THEN
               ADD 1 TO count-neighbour
            END-IF
 
-           IF DISPLAY-X >= 1 AND ZELLE(DISPLAY-Y, DISPLAY-X - 1) = 1 
+           IF DISPLAY-X >= 1 AND ZELLE(DISPLAY-Y, DISPLAY-X - 1) = 1
            THEN
               ADD 1 TO count-neighbour
            END-IF
@@ -121,7 +199,7 @@
               ADD 1 TO count-neighbour
            END-IF
 
-           IF DISPLAY-Y < height1 
+           IF DISPLAY-Y < height1
               AND ZELLE(DISPLAY-Y + 1, DISPLAY-X) = 1 THEN
               ADD 1 TO count-neighbour
            END-IF
@@ -140,32 +218,153 @@
 
 
        display_world SECTION.
-           PERFORM VARYING DISPLAY-Y FROM 1 BY 1 
+           PERFORM VARYING DISPLAY-Y FROM 1 BY 1
               UNTIL DISPLAY-Y > height1
-              PERFORM VARYING DISPLAY-X FROM 1 BY 1 
-                 UNTIL DISPLAY-X > 50
+              PERFORM VARYING DISPLAY-X FROM 1 BY 1
+                 UNTIL DISPLAY-X > width1
                  EVALUATE ZELLE(DISPLAY-Y, DISPLAY-X)
                     WHEN 0
-                       DISPLAY "  " AT COLUMN DISPLAY-X, LINE DISPLAY-Y 
+                       DISPLAY "  " AT COLUMN DISPLAY-X, LINE DISPLAY-Y
                        WITH
                           FOREGROUND-COLOR 7,
                           BACKGROUND-COLOR 7
                      WHEN 1
-                       DISPLAY "  " AT COLUMN DISPLAY-X LINE DISPLAY-Y 
+                       DISPLAY "  " AT COLUMN DISPLAY-X LINE DISPLAY-Y
                        WITH
                           FOREGROUND-COLOR 4,
-                          BACKGROUND-COLOR 4  
+                          BACKGROUND-COLOR 4
                      END-EVALUATE
               END-PERFORM
-           END-PERFORM 
+           END-PERFORM
        EXIT.
 
+       pruefe-stabilitaet SECTION.
+           IF POPULATION = ZERO THEN
+              MOVE "A" TO SIMULATION-STATUS
+           ELSE
+              MOVE ZERO TO PRUEFSUMME-TREFFER
+              PERFORM VARYING PRUEFSUMME-IDX FROM 1 BY 1
+                 UNTIL PRUEFSUMME-IDX > PRUEFSUMME-ANZAHL
+                 IF PS-EINTRAG(PRUEFSUMME-IDX) = PRUEFSUMME THEN
+                    MOVE PRUEFSUMME-IDX TO PRUEFSUMME-TREFFER
+                 END-IF
+              END-PERFORM
+
+              IF PRUEFSUMME-TREFFER > ZERO THEN
+                 COMPUTE PERIODE =
+                    PRUEFSUMME-ANZAHL - PRUEFSUMME-TREFFER + 1
+                 IF PRUEFSUMME-TREFFER = PRUEFSUMME-ANZAHL THEN
+                    MOVE "S" TO SIMULATION-STATUS
+                 ELSE
+                    MOVE "Z" TO SIMULATION-STATUS
+                 END-IF
+              ELSE
+                 IF PRUEFSUMME-ANZAHL >= 20 THEN
+                    PERFORM verschiebe-pruefsumme-historie
+                 ELSE
+                    ADD 1 TO PRUEFSUMME-ANZAHL
+                 END-IF
+                 MOVE PRUEFSUMME TO PS-EINTRAG(PRUEFSUMME-ANZAHL)
+                 IF GENERATION-NUMMER >= MAX-GENERATIONEN THEN
+                    MOVE "M" TO SIMULATION-STATUS
+                 END-IF
+              END-IF
+           END-IF
+       EXIT.
+
+       verschiebe-pruefsumme-historie SECTION.
+           PERFORM VARYING PRUEFSUMME-IDX FROM 1 BY 1
+              UNTIL PRUEFSUMME-IDX >= 20
+              MOVE PS-EINTRAG(PRUEFSUMME-IDX + 1)
+                 TO PS-EINTRAG(PRUEFSUMME-IDX)
+           END-PERFORM
+       EXIT.
+
+       zeige-zusammenfassung SECTION.
+           DISPLAY "Simulation beendet nach Generation: "
+              GENERATION-NUMMER
+           DISPLAY "Population: " POPULATION
+           EVALUATE TRUE
+              WHEN SIMULATION-AUSGESTORBEN
+                 DISPLAY "Status: AUSGESTORBEN"
+              WHEN SIMULATION-STABIL
+                 DISPLAY "Status: STABIL"
+              WHEN SIMULATION-ZYKLISCH
+                 DISPLAY "Status: ZYKLISCH, Periode " PERIODE
+              WHEN SIMULATION-MAXIMUM
+                 DISPLAY "Status: MAXIMALE GENERATIONENZAHL ERREICHT"
+              WHEN OTHER
+                 DISPLAY "Status: UNBEKANNT"
+           END-EVALUATE
+       EXIT.
+
+       lade-snapshot SECTION.
+           OPEN INPUT SNAPSHOT-DATEI
+           IF SNAPSHOT-STATUS = "00" THEN
+              READ SNAPSHOT-DATEI
+                 AT END CONTINUE
+                 NOT AT END
+      * nur uebernehmen, wenn der Snapshot zum frisch eingelesenen
+      * input.txt-Kopf passt -- andernfalls stammt er von einem
+      * frueheren Lauf mit anderer Spielfeldgroesse
+                    IF SK-HOEHE = height1 AND SK-BREITE = width1 THEN
+                       MOVE SK-GENERATION TO GENERATION-NUMMER
+                       MOVE SK-PRUEFSUMME-ANZAHL TO PRUEFSUMME-ANZAHL
+                       PERFORM VARYING PRUEFSUMME-IDX FROM 1 BY 1
+                          UNTIL PRUEFSUMME-IDX > PRUEFSUMME-ANZAHL
+                          READ SNAPSHOT-DATEI
+                             AT END CONTINUE
+                             NOT AT END
+                                MOVE SP-WERT
+                                   TO PS-EINTRAG(PRUEFSUMME-IDX)
+                          END-READ
+                       END-PERFORM
+                       PERFORM VARYING DISPLAY-Y FROM 1 BY 1
+                          UNTIL DISPLAY-Y > height1
+                          READ SNAPSHOT-DATEI
+                             AT END CONTINUE
+                             NOT AT END
+                                MOVE SNAPSHOT-SATZ TO Y-ACHSE(DISPLAY-Y)
+                          END-READ
+                       END-PERFORM
+                    END-IF
+              END-READ
+              CLOSE SNAPSHOT-DATEI
+           END-IF
+       EXIT.
+
+       schreibe-snapshot SECTION.
+           OPEN OUTPUT SNAPSHOT-DATEI
+              MOVE SPACES TO SNAPSHOT-SATZ
+              MOVE GENERATION-NUMMER TO SK-GENERATION
+              MOVE height1 TO SK-HOEHE
+              MOVE width1 TO SK-BREITE
+              MOVE PRUEFSUMME-ANZAHL TO SK-PRUEFSUMME-ANZAHL
+              WRITE SNAPSHOT-SATZ FROM SNAPSHOT-KOPF
+              PERFORM VARYING PRUEFSUMME-IDX FROM 1 BY 1
+                 UNTIL PRUEFSUMME-IDX > PRUEFSUMME-ANZAHL
+                 MOVE SPACES TO SNAPSHOT-SATZ
+                 MOVE PS-EINTRAG(PRUEFSUMME-IDX) TO SP-WERT
+                 WRITE SNAPSHOT-SATZ
+              END-PERFORM
+              PERFORM VARYING DISPLAY-Y FROM 1 BY 1
+                 UNTIL DISPLAY-Y > height1
+                 MOVE Y-ACHSE(DISPLAY-Y) TO SNAPSHOT-SATZ
+                 WRITE SNAPSHOT-SATZ
+              END-PERFORM
+           CLOSE SNAPSHOT-DATEI
+       EXIT.
+
+       loesche-snapshot SECTION.
+           OPEN OUTPUT SNAPSHOT-DATEI
+           CLOSE SNAPSHOT-DATEI
+       EXIT.
 
        start-pos SECTION.
 
-           PERFORM VARYING DISPLAY-Y FROM 1 BY 1 
+           PERFORM VARYING DISPLAY-Y FROM 1 BY 1
               UNTIL DISPLAY-Y > height1
-              PERFORM VARYING DISPLAY-X FROM 1 BY 1 
+              PERFORM VARYING DISPLAY-X FROM 1 BY 1
                  UNTIL DISPLAY-X > width1
                   COMPUTE ZELLE(DISPLAY-Y, DISPLAY-X) = 0
                   COMPUTE NEUE-ZELLE(DISPLAY-Y, DISPLAY-X) = 0
@@ -179,4 +378,4 @@
            COMPUTE ZELLE(32,50) = 1
            COMPUTE ZELLE(32,49) = 1
 
-       EXIT.
\ No newline at end of file
+       EXIT.
