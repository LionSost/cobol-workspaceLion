@@ -2,16 +2,30 @@
        PROGRAM-ID.  MAIN.
       *****************************************************************
       * Hülle für das Programm
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ZUG-LOG ASSIGN TO 'zuglog.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS zug-log-status.
+           SELECT BESTENLISTE ASSIGN TO 'bestenliste.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS bestenliste-status.
        DATA DIVISION.
+           FILE SECTION.
+           FD ZUG-LOG.
+           01 zug-log-satz PIC X(40).
+
+           FD BESTENLISTE.
+           01 bestenliste-satz.
+              05 bl-siege-1 PIC 9(6).
+              05 bl-siege-2 PIC 9(6).
+              05 bl-unentschieden PIC 9(6).
        WORKING-STORAGE SECTION.
            01 field.
-              05 firstrow PIC X(3).
-              05 secondrow PIC X(3).
-              05 thirdrow PIC X(3).
+              05 feld-zeile OCCURS 3 TIMES.
+                 07 feld-spalte PIC X OCCURS 3 TIMES.
            01 drawing.
               05 firstrow PIC X(15).
               05 secondrow PIC X(15).
@@ -20,43 +34,65 @@
               05 fithrow PIC X(15).
            01 1-gewonnen PIC X(4) VALUES "nein".
            01 2-gewonnen PIC X(4) VALUES "nein".
-           01 zuege PIC 99.
+           01 zuege PIC 99 VALUE ZERO.
            01 XO PIC X.
            01 zeile PIC 9.
            01 spalte PIC 9.
+           01 i PIC 9.
+           01 j PIC 9.
+           01 zug-log-status PIC X(2).
+           01 zug-log-vorhanden PIC X VALUE "N".
+              88 IST-ZUG-LOG-VORHANDEN VALUE "J".
+           01 bestenliste-status PIC X(2).
+           01 siege-1 PIC 9(6) VALUE ZERO.
+           01 siege-2 PIC 9(6) VALUE ZERO.
+           01 unentschieden PIC 9(6) VALUE ZERO.
        PROCEDURE DIVISION.
+           PERFORM LADE-BESTENLISTE
+           PERFORM OEFFNE-ZUG-LOG
+
            ADD 1 TO zuege
+           PERFORM INITIALISIERE-FELD
            PERFORM INITIALDRWFIELD
            PERFORM DRAW
 
            PERFORM UNTIL 1-gewonnen = "ja" OR 2-gewonnen = "ja" OR
-           zuege = 10 
+           zuege = 10
               IF FUNCTION MOD(zuege, 2) = 1
-              THEN 
+              THEN
                  DISPLAY "Spieler 1 ist dran:"
                  MOVE "X" TO XO
-              ELSE  
+              ELSE
                  DISPLAY "Spieler 2 ist dran:"
                  MOVE "O" TO XO
               END-IF
-              
+
               PERFORM ZEILENEINGABE
-              
+
 
               ADD 1 TO zuege
            END-PERFORM
 
+           CLOSE ZUG-LOG
+
            IF 1-gewonnen = "ja"
-           THEN  
+           THEN
               DISPLAY "Spieler 1 hat gewonnen!"
-           ELSE  
+              ADD 1 TO siege-1
+           ELSE
               IF 2-gewonnen = "ja"
-              THEN  
+              THEN
                  DISPLAY "Spieler 2 hat gewonnen!"
+                 ADD 1 TO siege-2
               ELSE
                  DISPLAY "Unentschieden"
+                 ADD 1 TO unentschieden
               END-IF
            END-IF
+
+           PERFORM SCHREIBE-BESTENLISTE
+           DISPLAY "Stand -- Spieler 1: " siege-1
+              "  Spieler 2: " siege-2 "  Unentschieden: " unentschieden
            STOP RUN.
 
        ZEILENEINGABE SECTION.
@@ -64,7 +100,7 @@
            ACCEPT zeile
 
            IF zeile IS NOT NUMERIC OR zeile <= 0 OR zeile >= 4
-           THEN 
+           THEN
               DISPLAY "Bitte gib eine Zahl zwischen 1 und 3 ein"
               PERFORM ZEILENEINGABE
            END-IF
@@ -76,22 +112,103 @@
        SPALTENEINGABE SECTION.
            DISPLAY "Spalte:"
            ACCEPT spalte
-           
-           IF spalte IS NOT NUMERIC OR spalte <= 0 OR spalte >= 4 
-           THEN 
+
+           IF spalte IS NOT NUMERIC OR spalte <= 0 OR spalte >= 4
+           THEN
               DISPLAY "Bitte gib eine Zahl zwischen 1 und 3 ein"
               PERFORM SPALTENEINGABE
            END-IF
 
-           IF field()
+           IF feld-spalte(zeile, spalte) NOT = SPACE
+           THEN
+              DISPLAY "Dieses Feld ist bereits belegt"
+              PERFORM ZEILENEINGABE
+           ELSE
+              MOVE XO TO feld-spalte(zeile, spalte)
+              PERFORM PROTOKOLLIERE-ZUG
+              PERFORM AKTUALISIERE-ANZEIGE
+              PERFORM PRUEFE-GEWINN
+           END-IF
+           EXIT.
+
+       INITIALISIERE-FELD SECTION.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 3
+              PERFORM VARYING j FROM 1 BY 1 UNTIL j > 3
+                 MOVE SPACE TO feld-spalte(i, j)
+              END-PERFORM
+           END-PERFORM
            EXIT.
 
        INITIALDRWFIELD SECTION.
-           MOVE "   |   |   " TO firstrow IN drawing  
-           MOVE "-----------" TO secondrow IN drawing 
+           MOVE "   |   |   " TO firstrow IN drawing
+           MOVE "-----------" TO secondrow IN drawing
+           MOVE "   |   |   " TO thirdrow IN drawing
+           MOVE "-----------" TO fourthrow IN drawing
+           MOVE "   |   |   " TO fithrow IN drawing
+           EXIT.
+
+       AKTUALISIERE-ANZEIGE SECTION.
+           MOVE "   |   |   " TO firstrow IN drawing
            MOVE "   |   |   " TO thirdrow IN drawing
-           MOVE "-----------" TO fourthrow IN drawing 
            MOVE "   |   |   " TO fithrow IN drawing
+
+           IF feld-spalte(1, 1) NOT = SPACE
+              MOVE feld-spalte(1, 1) TO firstrow IN drawing(2:1)
+           END-IF
+           IF feld-spalte(1, 2) NOT = SPACE
+              MOVE feld-spalte(1, 2) TO firstrow IN drawing(6:1)
+           END-IF
+           IF feld-spalte(1, 3) NOT = SPACE
+              MOVE feld-spalte(1, 3) TO firstrow IN drawing(10:1)
+           END-IF
+
+           IF feld-spalte(2, 1) NOT = SPACE
+              MOVE feld-spalte(2, 1) TO thirdrow IN drawing(2:1)
+           END-IF
+           IF feld-spalte(2, 2) NOT = SPACE
+              MOVE feld-spalte(2, 2) TO thirdrow IN drawing(6:1)
+           END-IF
+           IF feld-spalte(2, 3) NOT = SPACE
+              MOVE feld-spalte(2, 3) TO thirdrow IN drawing(10:1)
+           END-IF
+
+           IF feld-spalte(3, 1) NOT = SPACE
+              MOVE feld-spalte(3, 1) TO fithrow IN drawing(2:1)
+           END-IF
+           IF feld-spalte(3, 2) NOT = SPACE
+              MOVE feld-spalte(3, 2) TO fithrow IN drawing(6:1)
+           END-IF
+           IF feld-spalte(3, 3) NOT = SPACE
+              MOVE feld-spalte(3, 3) TO fithrow IN drawing(10:1)
+           END-IF
+
+           PERFORM DRAW
+           EXIT.
+
+       PRUEFE-GEWINN SECTION.
+           IF (feld-spalte(1,1) = XO AND feld-spalte(1,2) = XO AND
+               feld-spalte(1,3) = XO) OR
+              (feld-spalte(2,1) = XO AND feld-spalte(2,2) = XO AND
+               feld-spalte(2,3) = XO) OR
+              (feld-spalte(3,1) = XO AND feld-spalte(3,2) = XO AND
+               feld-spalte(3,3) = XO) OR
+              (feld-spalte(1,1) = XO AND feld-spalte(2,1) = XO AND
+               feld-spalte(3,1) = XO) OR
+              (feld-spalte(1,2) = XO AND feld-spalte(2,2) = XO AND
+               feld-spalte(3,2) = XO) OR
+              (feld-spalte(1,3) = XO AND feld-spalte(2,3) = XO AND
+               feld-spalte(3,3) = XO) OR
+              (feld-spalte(1,1) = XO AND feld-spalte(2,2) = XO AND
+               feld-spalte(3,3) = XO) OR
+              (feld-spalte(1,3) = XO AND feld-spalte(2,2) = XO AND
+               feld-spalte(3,1) = XO)
+           THEN
+              IF XO = "X"
+                 MOVE "ja" TO 1-gewonnen
+              ELSE
+                 MOVE "ja" TO 2-gewonnen
+              END-IF
+           END-IF
            EXIT.
 
        DRAW SECTION.
@@ -101,3 +218,57 @@
            DISPLAY fourthrow IN drawing
            DISPLAY fithrow IN drawing
            EXIT.
+
+       OEFFNE-ZUG-LOG SECTION.
+           OPEN INPUT ZUG-LOG
+           IF zug-log-status = "00" THEN
+              MOVE "J" TO zug-log-vorhanden
+              CLOSE ZUG-LOG
+           END-IF
+
+           IF IST-ZUG-LOG-VORHANDEN THEN
+              OPEN EXTEND ZUG-LOG
+           ELSE
+              OPEN OUTPUT ZUG-LOG
+           END-IF
+
+           MOVE "=== Neues Spiel ===" TO zug-log-satz
+           WRITE zug-log-satz
+           EXIT.
+
+       PROTOKOLLIERE-ZUG SECTION.
+           MOVE SPACES TO zug-log-satz
+           STRING "Zug " DELIMITED BY SIZE
+              zuege DELIMITED BY SIZE
+              ": Spieler " DELIMITED BY SIZE
+              XO DELIMITED BY SIZE
+              " -> Zeile " DELIMITED BY SIZE
+              zeile DELIMITED BY SIZE
+              " Spalte " DELIMITED BY SIZE
+              spalte DELIMITED BY SIZE
+              INTO zug-log-satz
+           WRITE zug-log-satz
+           EXIT.
+
+       LADE-BESTENLISTE SECTION.
+           OPEN INPUT BESTENLISTE
+           IF bestenliste-status = "00" THEN
+              READ BESTENLISTE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE bl-siege-1 TO siege-1
+                    MOVE bl-siege-2 TO siege-2
+                    MOVE bl-unentschieden TO unentschieden
+              END-READ
+              CLOSE BESTENLISTE
+           END-IF
+           EXIT.
+
+       SCHREIBE-BESTENLISTE SECTION.
+           MOVE siege-1 TO bl-siege-1
+           MOVE siege-2 TO bl-siege-2
+           MOVE unentschieden TO bl-unentschieden
+           OPEN OUTPUT BESTENLISTE
+           WRITE bestenliste-satz
+           CLOSE BESTENLISTE
+           EXIT.
