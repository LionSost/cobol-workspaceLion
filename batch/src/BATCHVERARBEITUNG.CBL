@@ -6,10 +6,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-KONTO ASSIGN TO 'input.txt'
+           SELECT INPUT-KONTO ASSIGN TO DYNAMIC EINGABE-DATEINAME
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-KONTO ASSIGN TO 'output.txt'
+           SELECT OUTPUT-KONTO ASSIGN TO DYNAMIC AUSGABE-DATEINAME
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-KONTO ASSIGN TO DYNAMIC REJECT-DATEINAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-KONTO
+           ASSIGN TO DYNAMIC CHECKPOINT-DATEINAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT CSV-KONTO ASSIGN TO DYNAMIC CSV-DATEINAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT KONTO-INDEX ASSIGN TO DYNAMIC INDEX-DATEINAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDX-SCHLUESSEL
+           FILE STATUS IS INDEX-STATUS.
+           SELECT EXCEPTION-KONTO
+           ASSIGN TO DYNAMIC EXCEPTION-DATEINAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LAUFDATUM-PARAMETER ASSIGN TO 'rundatum.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LAUFDATUM-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD INPUT-KONTO.
@@ -17,6 +36,9 @@
               05 BANK-ID PIC X(5).
               05 KONTONUMMER PIC 9(10).
               05 BETRAG PIC Z(07)9.99.
+              05 BETRAG-ALPHA REDEFINES BETRAG PIC X(11).
+              05 WAEHRUNG PIC X(3).
+              05 DC-KENNZEICHEN PIC X(2).
               05 VERWENDUNGSZWECK PIC X(53).
 
            FD OUTPUT-KONTO.
@@ -25,61 +47,387 @@
               05 NUMMER PIC 9(10).
               05 MITTE PIC X(6).
               05 BETRAG PIC Z(15)9.99.
+           01 AUSGABE-KOPF REDEFINES AUSGABE.
+              05 KOPF-ANFANG PIC X(14).
+              05 KOPF-DATUM PIC X(10).
+              05 KOPF-MITTE PIC X(6).
+              05 KOPF-ANZAHL PIC Z(18)9.
+
+           FD REJECT-KONTO.
+           01 ZURUECKWEISUNG.
+              05 ZURUECKWEISUNG-SATZ PIC X(84).
+              05 ZURUECKWEISUNG-GRUND PIC X(30).
+
+           FD CHECKPOINT-KONTO.
+           01 CHECKPOINT-SATZ.
+              05 CP-TYP PIC X(1).
+              05 CP-BANK-ID PIC 9(5).
+              05 CP-WAEHRUNG PIC X(3).
+              05 CP-SOLL-SUMME PIC 9(16)V99.
+              05 CP-HABEN-SUMME PIC 9(16)V99.
+              05 FILLER PIC X(14).
+           01 CHECKPOINT-SUMMARY REDEFINES CHECKPOINT-SATZ.
+              05 CPS-TYP PIC X(1).
+              05 CPS-LETZTER-SATZ PIC 9(9).
+              05 CPS-GESAMTANZAHL PIC 9(9).
+              05 FILLER PIC X(40).
+           01 CHECKPOINT-KONTO-EINTRAG REDEFINES CHECKPOINT-SATZ.
+              05 CPK-TYP PIC X(1).
+              05 CPK-BANK-ID PIC 9(5).
+              05 CPK-KONTONUMMER PIC 9(10).
+              05 FILLER PIC X(43).
+
+           FD CSV-KONTO.
+           01 CSV-SATZ PIC X(60).
+
+           FD KONTO-INDEX.
+           01 INDEX-SATZ.
+              05 IDX-SCHLUESSEL.
+                 10 IDX-BANK-ID PIC 9(5).
+                 10 IDX-KONTONUMMER PIC 9(10).
+              05 IDX-WAEHRUNG PIC X(3).
+              05 IDX-DC PIC X(2).
+              05 IDX-BETRAG PIC 9(8)V99.
+
+           FD EXCEPTION-KONTO.
+           01 EXCEPTION-SATZ.
+              05 EXC-BANK-ID PIC 9(5).
+              05 EXC-KONTONUMMER PIC 9(10).
+              05 EXC-BETRAG PIC Z(15)9.99.
+              05 EXC-VERWENDUNGSZWECK PIC X(53).
+
+           FD LAUFDATUM-PARAMETER.
+           01 LAUFDATUM-PARAMETER-SATZ PIC 9(8).
        WORKING-STORAGE SECTION.
            01 AKTUELLE-EINGABE.
               05 AKTUELLE-BANKID PIC 9(5).
               05 AKTUELLE-KONTONUMMER PIC 9(10).
-              05 AKTUELLER-BETRAG PIC 9(10).
+              05 AKTUELLE-BETRAG-ANZEIGE PIC Z(07)9.99.
+              05 AKTUELLE-WAEHRUNG PIC X(3).
+              05 AKTUELLE-DC PIC X(2).
               05 AKTUELLER-VERWENDUNGSZWECK PIC X(53).
+           01 AKTUELLER-BETRAG PIC 9(8)V99.
            01 AKTUELLE-AUSGABE.
               05 ANFANG PIC X(14).
               05 NUMMER PIC 9(10).
               05 MITTE PIC X(6) VALUES ":     ".
               05 BETRAG PIC Z(15)9.99.
            01 ENDE PIC X.
-           01 ZWISCHENSUMME PIC 9(18).
-           01 AKTUELLE-BANK-ID PIC 9(5).
+           01 BANK-TABELLE.
+              05 BANK-EINTRAG OCCURS 50 TIMES.
+                 10 TAB-BANK-ID PIC 9(5).
+                 10 TAB-WAEHRUNG PIC X(3).
+                 10 TAB-SOLL-SUMME PIC 9(16)V99.
+                 10 TAB-HABEN-SUMME PIC 9(16)V99.
+           01 BANK-ANZAHL PIC 9(4) VALUE ZERO.
+           01 BANK-IDX PIC 9(4).
+           01 BANK-TREFFER PIC 9(4).
+           01 KONTO-TABELLE.
+              05 KONTO-EINTRAG OCCURS 5000 TIMES.
+                 10 TAB-GESEHEN-BANK-ID PIC 9(5).
+                 10 TAB-GESEHEN-KONTONUMMER PIC 9(10).
+           01 KONTO-ANZAHL PIC 9(5) VALUE ZERO.
+           01 KONTO-IDX PIC 9(5).
+           01 KONTO-TREFFER PIC 9(5).
+           01 SATZ-GUELTIG PIC X VALUES "J".
+              88 SATZ-IST-GUELTIG VALUES "J".
+           01 ABLEHNUNGSGRUND PIC X(30).
+           01 GESAMT-SOLL PIC 9(16)V99 VALUE ZERO.
+           01 GESAMT-HABEN PIC 9(16)V99 VALUE ZERO.
+           01 GESAMTANZAHL PIC 9(9) VALUE ZERO.
+           01 EINGELESENE-SAETZE PIC 9(9) VALUE ZERO.
+           01 CHECKPOINT-STATUS PIC X(2).
+           01 CHECKPOINT-INTERVALL PIC 9(4) VALUE 100.
+           01 GELESENE-SATZ-NUMMER PIC 9(9) VALUE ZERO.
+           01 LETZTER-CHECKPOINT-SATZ PIC 9(9) VALUE ZERO.
+           01 CHECKPOINT-VORHANDEN PIC X VALUE "N".
+              88 IST-CHECKPOINT-VORHANDEN VALUE "J".
+           01 LAUF-DATUM-ROH.
+              05 LD-JAHR PIC 9(4).
+              05 LD-MONAT PIC 9(2).
+              05 LD-TAG PIC 9(2).
+           01 LAUF-DATUM-ANZEIGE.
+              05 LDA-JAHR PIC 9(4).
+              05 FILLER PIC X VALUE "-".
+              05 LDA-MONAT PIC 9(2).
+              05 FILLER PIC X VALUE "-".
+              05 LDA-TAG PIC 9(2).
+           01 EINGABE-DATEINAME PIC X(18).
+           01 AUSGABE-DATEINAME PIC X(19).
+           01 REJECT-DATEINAME PIC X(19).
+           01 CHECKPOINT-DATEINAME PIC X(23).
+           01 CSV-DATEINAME PIC X(19).
+           01 CSV-BETRAG-ANZEIGE PIC Z(09)9.99.
+           01 CSV-ZEILE PIC X(60) VALUE SPACES.
+           01 CSV-DC-CR PIC X(2).
+           01 INDEX-DATEINAME PIC X(24).
+           01 INDEX-STATUS PIC X(2).
+           01 EXCEPTION-DATEINAME PIC X(22).
+           01 EXCEPTION-SCHWELLE PIC 9(10) VALUE 10000.
+           01 LAUFDATUM-STATUS PIC X(2).
        PROCEDURE DIVISION.
            DISPLAY 'BATCH-VERARBEITUNG'
 
-           OPEN OUTPUT OUTPUT-KONTO.
+           PERFORM BESTIMME-DATEINAMEN
+
+           OPEN INPUT INPUT-KONTO.
+              PERFORM UNTIL ENDE = "Y"
+                 READ INPUT-KONTO
+                    AT END MOVE "Y" TO ENDE
+                    NOT AT END ADD 1 TO EINGELESENE-SAETZE
+                 END-READ
+              END-PERFORM
+           CLOSE INPUT-KONTO.
+           MOVE SPACES TO ENDE
+
+           PERFORM LADE-CHECKPOINT
+
+           IF IST-CHECKPOINT-VORHANDEN THEN
+              OPEN EXTEND OUTPUT-KONTO
+              OPEN EXTEND REJECT-KONTO
+              OPEN EXTEND CSV-KONTO
+              OPEN I-O KONTO-INDEX
+              OPEN EXTEND EXCEPTION-KONTO
+           ELSE
+              OPEN OUTPUT OUTPUT-KONTO
+              PERFORM SCHREIBE-KOPFZEILE
+              OPEN OUTPUT REJECT-KONTO
+              OPEN OUTPUT CSV-KONTO
+              PERFORM SCHREIBE-CSV-KOPFZEILE
+              OPEN OUTPUT KONTO-INDEX
+              OPEN OUTPUT EXCEPTION-KONTO
+           END-IF
+
               OPEN INPUT INPUT-KONTO.
                  PERFORM UNTIL ENDE ="Y"
                     READ INPUT-KONTO INTO AKTUELLE-EINGABE
-                       AT END MOVE 
+                       AT END MOVE
                           "Y" TO ENDE
-                          PERFORM SCHREIBE-BANK
-                       NOT AT END PERFORM FILE-SCHREIBEN
+                          PERFORM VARYING BANK-IDX FROM 1 BY 1
+                             UNTIL BANK-IDX > BANK-ANZAHL
+                             PERFORM SCHREIBE-BANK
+                          END-PERFORM
+                          PERFORM SCHREIBE-TRAILER
+                          PERFORM LOESCHE-CHECKPOINT
+                       NOT AT END
+                          ADD 1 TO GELESENE-SATZ-NUMMER
+                          IF GELESENE-SATZ-NUMMER >
+                             LETZTER-CHECKPOINT-SATZ
+                             PERFORM FILE-SCHREIBEN
+                             IF FUNCTION MOD(GELESENE-SATZ-NUMMER,
+                                CHECKPOINT-INTERVALL) = ZERO
+                                PERFORM SCHREIBE-CHECKPOINT
+                             END-IF
+                          END-IF
                     END-READ
                  END-PERFORM
               CLOSE INPUT-KONTO.
+           CLOSE REJECT-KONTO.
            CLOSE OUTPUT-KONTO.
+           CLOSE CSV-KONTO.
+           CLOSE KONTO-INDEX.
+           CLOSE EXCEPTION-KONTO.
            DISPLAY "FERTIG"
            STOP RUN.
 
 
 
+       BESTIMME-DATEINAMEN SECTION.
+           OPEN INPUT LAUFDATUM-PARAMETER
+           IF LAUFDATUM-STATUS = "00" THEN
+              READ LAUFDATUM-PARAMETER
+                 AT END
+                    MOVE FUNCTION CURRENT-DATE(1:8) TO LAUF-DATUM-ROH
+                 NOT AT END
+                    MOVE LAUFDATUM-PARAMETER-SATZ TO LAUF-DATUM-ROH
+              END-READ
+              CLOSE LAUFDATUM-PARAMETER
+           ELSE
+              MOVE FUNCTION CURRENT-DATE(1:8) TO LAUF-DATUM-ROH
+           END-IF
+
+           MOVE LD-JAHR TO LDA-JAHR
+           MOVE LD-MONAT TO LDA-MONAT
+           MOVE LD-TAG TO LDA-TAG
+
+           STRING "input-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+              INTO EINGABE-DATEINAME
+           END-STRING
+           STRING "output-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+              INTO AUSGABE-DATEINAME
+           END-STRING
+           STRING "reject-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+              INTO REJECT-DATEINAME
+           END-STRING
+           STRING "checkpoint-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+              INTO CHECKPOINT-DATEINAME
+           END-STRING
+           STRING "output-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+              INTO CSV-DATEINAME
+           END-STRING
+           STRING "konto-index-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".idx" DELIMITED BY SIZE
+              INTO INDEX-DATEINAME
+           END-STRING
+           STRING "exception-" DELIMITED BY SIZE
+                  LAUF-DATUM-ROH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+              INTO EXCEPTION-DATEINAME
+           END-STRING
+       EXIT.
+
+       SCHREIBE-CSV-KOPFZEILE SECTION.
+           MOVE "Bank-ID,Kontonummer,Waehrung,DC/CR,Betrag"
+              TO CSV-SATZ
+           WRITE CSV-SATZ
+       EXIT.
+
+       SCHREIBE-KOPFZEILE SECTION.
+           MOVE "Batch-Datum: " TO KOPF-ANFANG
+           MOVE LAUF-DATUM-ANZEIGE TO KOPF-DATUM
+           MOVE " Anz: " TO KOPF-MITTE
+           MOVE EINGELESENE-SAETZE TO KOPF-ANZAHL
+           WRITE AUSGABE FROM AUSGABE-KOPF
+       EXIT.
+
        FILE-SCHREIBEN SECTION.
-           IF AKTUELLE-BANK-ID = 00000 THEN
-              MOVE AKTUELLE-BANKID IN AKTUELLE-EINGABE 
-                TO AKTUELLE-BANK-ID
-           END-IF    
-           
-           IF AKTUELLE-BANK-ID
-            <> AKTUELLE-BANKID IN AKTUELLE-EINGABE THEN
-      * Gruppenwechsel
-              PERFORM SCHREIBE-BANK
-              MOVE AKTUELLE-BANKID TO AKTUELLE-BANK-ID
-              MOVE 0.00 TO ZWISCHENSUMME 
-           END-IF      
-           PERFORM SCHREIBE-KONTO
+           PERFORM PRUEFE-SATZ
+
+           IF SATZ-IST-GUELTIG THEN
+              PERFORM PRUEFE-DUPLIKAT
+           END-IF
+
+           IF SATZ-IST-GUELTIG THEN
+              MOVE AKTUELLE-BETRAG-ANZEIGE TO AKTUELLER-BETRAG
+              PERFORM SUCHE-BANK-EINTRAG
+           END-IF
+
+           IF NOT SATZ-IST-GUELTIG THEN
+              PERFORM SCHREIBE-ZURUECKWEISUNG
+           ELSE
+              PERFORM SCHREIBE-KONTO
+           END-IF
+       EXIT.
+
+       PRUEFE-DUPLIKAT SECTION.
+           MOVE ZERO TO KONTO-TREFFER
+           PERFORM VARYING KONTO-IDX FROM 1 BY 1
+              UNTIL KONTO-IDX > KONTO-ANZAHL
+              IF TAB-GESEHEN-BANK-ID(KONTO-IDX) =
+                 AKTUELLE-BANKID IN AKTUELLE-EINGABE
+                 AND TAB-GESEHEN-KONTONUMMER(KONTO-IDX) =
+                 AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE THEN
+                 MOVE KONTO-IDX TO KONTO-TREFFER
+              END-IF
+           END-PERFORM
+
+           IF KONTO-TREFFER > ZERO THEN
+              MOVE "N" TO SATZ-GUELTIG
+              MOVE "DUPLIKAT KONTONUMMER" TO ABLEHNUNGSGRUND
+           ELSE
+              IF KONTO-ANZAHL >= 5000 THEN
+                 MOVE "N" TO SATZ-GUELTIG
+                 MOVE "KONTO-TABELLE VOLL" TO ABLEHNUNGSGRUND
+              ELSE
+                 ADD 1 TO KONTO-ANZAHL
+                 MOVE AKTUELLE-BANKID IN AKTUELLE-EINGABE
+                   TO TAB-GESEHEN-BANK-ID(KONTO-ANZAHL)
+                 MOVE AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE
+                   TO TAB-GESEHEN-KONTONUMMER(KONTO-ANZAHL)
+              END-IF
+           END-IF
+       EXIT.
+
+       SUCHE-BANK-EINTRAG SECTION.
+           MOVE ZERO TO BANK-TREFFER
+           PERFORM VARYING BANK-IDX FROM 1 BY 1
+              UNTIL BANK-IDX > BANK-ANZAHL
+              IF TAB-BANK-ID(BANK-IDX) =
+                 AKTUELLE-BANKID IN AKTUELLE-EINGABE
+                 AND TAB-WAEHRUNG(BANK-IDX) =
+                 AKTUELLE-WAEHRUNG IN AKTUELLE-EINGABE THEN
+                 MOVE BANK-IDX TO BANK-TREFFER
+              END-IF
+           END-PERFORM
+
+           IF BANK-TREFFER = ZERO THEN
+      * neue Bank-ID/Waehrungs-Kombination, bisher nicht gesehen
+              IF BANK-ANZAHL >= 50 THEN
+                 MOVE "N" TO SATZ-GUELTIG
+                 MOVE "BANK-TABELLE VOLL" TO ABLEHNUNGSGRUND
+              ELSE
+                 ADD 1 TO BANK-ANZAHL
+                 MOVE AKTUELLE-BANKID IN AKTUELLE-EINGABE
+                   TO TAB-BANK-ID(BANK-ANZAHL)
+                 MOVE AKTUELLE-WAEHRUNG IN AKTUELLE-EINGABE
+                   TO TAB-WAEHRUNG(BANK-ANZAHL)
+                 MOVE ZERO TO TAB-SOLL-SUMME(BANK-ANZAHL)
+                 MOVE ZERO TO TAB-HABEN-SUMME(BANK-ANZAHL)
+                 MOVE BANK-ANZAHL TO BANK-TREFFER
+              END-IF
+           END-IF
+       EXIT.
+
+       PRUEFE-SATZ SECTION.
+           MOVE "J" TO SATZ-GUELTIG
+           MOVE SPACES TO ABLEHNUNGSGRUND
+
+           IF BANK-ID IN KONTO-FILE = SPACES THEN
+              MOVE "N" TO SATZ-GUELTIG
+              MOVE "BANK-ID FEHLT" TO ABLEHNUNGSGRUND
+           END-IF
+
+           IF SATZ-IST-GUELTIG AND
+              (KONTONUMMER IN KONTO-FILE IS NOT NUMERIC
+              OR KONTONUMMER IN KONTO-FILE = ZERO) THEN
+              MOVE "N" TO SATZ-GUELTIG
+              MOVE "UNGUELTIGE KONTONUMMER" TO ABLEHNUNGSGRUND
+           END-IF
+
+           IF SATZ-IST-GUELTIG AND NOT
+              (BETRAG-ALPHA(9:1) = "."
+              AND FUNCTION TRIM(BETRAG-ALPHA(1:8)) IS NUMERIC
+              AND BETRAG-ALPHA(10:2) IS NUMERIC) THEN
+              MOVE "N" TO SATZ-GUELTIG
+              MOVE "BETRAG NICHT NUMERISCH" TO ABLEHNUNGSGRUND
+           END-IF
+       EXIT.
+
+       SCHREIBE-ZURUECKWEISUNG SECTION.
+           MOVE AKTUELLE-EINGABE TO ZURUECKWEISUNG-SATZ
+           MOVE ABLEHNUNGSGRUND TO ZURUECKWEISUNG-GRUND
+           WRITE ZURUECKWEISUNG
        EXIT.
 
        SCHREIBE-BANK SECTION.
-           MOVE "Total EUR for " TO ANFANG IN AKTUELLE-AUSGABE
-           MOVE ZWISCHENSUMME TO BETRAG IN AKTUELLE-AUSGABE
-           MOVE AKTUELLE-BANK-ID TO NUMMER IN AKTUELLE-AUSGABE
+           STRING "Total " DELIMITED BY SIZE
+                  TAB-WAEHRUNG(BANK-IDX) DELIMITED BY SIZE
+                  " for " DELIMITED BY SIZE
+              INTO ANFANG IN AKTUELLE-AUSGABE
+           END-STRING
+           MOVE TAB-BANK-ID(BANK-IDX) TO NUMMER IN AKTUELLE-AUSGABE
+
+           MOVE " DC:  " TO MITTE IN AKTUELLE-AUSGABE
+           MOVE TAB-SOLL-SUMME(BANK-IDX) TO BETRAG IN AKTUELLE-AUSGABE
            PERFORM SCHREIBE-AUSGABE
+
+           MOVE " CR:  " TO MITTE IN AKTUELLE-AUSGABE
+           MOVE TAB-HABEN-SUMME(BANK-IDX) TO BETRAG IN AKTUELLE-AUSGABE
+           PERFORM SCHREIBE-AUSGABE
+
+           ADD TAB-SOLL-SUMME(BANK-IDX) TO GESAMT-SOLL
+           ADD TAB-HABEN-SUMME(BANK-IDX) TO GESAMT-HABEN
        EXIT.
 
 
@@ -88,11 +436,153 @@
            MOVE AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE
               TO NUMMER IN AKTUELLE-AUSGABE
            MOVE AKTUELLER-BETRAG TO BETRAG IN AKTUELLE-AUSGABE
-           ADD AKTUELLER-BETRAG TO ZWISCHENSUMME
+
+           IF AKTUELLE-DC IN AKTUELLE-EINGABE = "DC" THEN
+              MOVE " DC:  " TO MITTE IN AKTUELLE-AUSGABE
+              ADD AKTUELLER-BETRAG TO TAB-SOLL-SUMME(BANK-TREFFER)
+           ELSE
+      * kein oder unbekanntes Kennzeichen wird wie bisher als Haben
+      * (Gutschrift) gebucht
+              MOVE " CR:  " TO MITTE IN AKTUELLE-AUSGABE
+              ADD AKTUELLER-BETRAG TO TAB-HABEN-SUMME(BANK-TREFFER)
+           END-IF
+
+           ADD 1 TO GESAMTANZAHL
+           PERFORM SCHREIBE-AUSGABE
+           MOVE MITTE IN AKTUELLE-AUSGABE(2:2) TO CSV-DC-CR
+           PERFORM SCHREIBE-CSV-ZEILE
+           PERFORM SCHREIBE-INDEX-EINTRAG
+
+           IF AKTUELLER-BETRAG > EXCEPTION-SCHWELLE THEN
+              PERFORM SCHREIBE-EXCEPTION
+           END-IF
+       EXIT.
+
+       SCHREIBE-EXCEPTION SECTION.
+           MOVE AKTUELLE-BANKID IN AKTUELLE-EINGABE TO EXC-BANK-ID
+           MOVE AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE
+             TO EXC-KONTONUMMER
+           MOVE AKTUELLER-BETRAG TO EXC-BETRAG
+           MOVE AKTUELLER-VERWENDUNGSZWECK IN AKTUELLE-EINGABE
+             TO EXC-VERWENDUNGSZWECK
+           WRITE EXCEPTION-SATZ
+       EXIT.
+
+       SCHREIBE-INDEX-EINTRAG SECTION.
+           MOVE AKTUELLE-BANKID IN AKTUELLE-EINGABE TO IDX-BANK-ID
+           MOVE AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE
+             TO IDX-KONTONUMMER
+           MOVE AKTUELLE-WAEHRUNG IN AKTUELLE-EINGABE TO IDX-WAEHRUNG
+           MOVE CSV-DC-CR TO IDX-DC
+           MOVE AKTUELLER-BETRAG TO IDX-BETRAG
+           WRITE INDEX-SATZ
+              INVALID KEY
+                 MOVE "DUPLIKAT INDEX-SCHLUESSEL" TO ABLEHNUNGSGRUND
+                 PERFORM SCHREIBE-ZURUECKWEISUNG
+           END-WRITE
+       EXIT.
+
+       SCHREIBE-CSV-ZEILE SECTION.
+           MOVE AKTUELLER-BETRAG TO CSV-BETRAG-ANZEIGE
+           MOVE SPACES TO CSV-ZEILE
+           STRING AKTUELLE-BANKID IN AKTUELLE-EINGABE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  AKTUELLE-KONTONUMMER IN AKTUELLE-EINGABE
+                     DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  AKTUELLE-WAEHRUNG IN AKTUELLE-EINGABE
+                     DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  CSV-DC-CR DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(CSV-BETRAG-ANZEIGE) DELIMITED BY SIZE
+              INTO CSV-ZEILE
+           END-STRING
+           MOVE CSV-ZEILE TO CSV-SATZ
+           WRITE CSV-SATZ
+       EXIT.
+
+       SCHREIBE-TRAILER SECTION.
+           MOVE "Grand Total: " TO ANFANG IN AKTUELLE-AUSGABE
+           MOVE GESAMTANZAHL TO NUMMER IN AKTUELLE-AUSGABE
+
+           MOVE " DC:  " TO MITTE IN AKTUELLE-AUSGABE
+           MOVE GESAMT-SOLL TO BETRAG IN AKTUELLE-AUSGABE
+           PERFORM SCHREIBE-AUSGABE
+
+           MOVE " CR:  " TO MITTE IN AKTUELLE-AUSGABE
+           MOVE GESAMT-HABEN TO BETRAG IN AKTUELLE-AUSGABE
            PERFORM SCHREIBE-AUSGABE
        EXIT.
 
        SCHREIBE-AUSGABE SECTION.
            MOVE AKTUELLE-AUSGABE TO AUSGABE
            WRITE AUSGABE FROM AUSGABE
+       EXIT.
+
+       LADE-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-KONTO
+           IF CHECKPOINT-STATUS = "00" THEN
+              PERFORM UNTIL ENDE = "Y"
+                 READ CHECKPOINT-KONTO
+                    AT END MOVE "Y" TO ENDE
+                    NOT AT END PERFORM UEBERNEHME-CHECKPOINT-SATZ
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-KONTO
+              MOVE SPACES TO ENDE
+              IF LETZTER-CHECKPOINT-SATZ > ZERO THEN
+                 MOVE "J" TO CHECKPOINT-VORHANDEN
+              END-IF
+           END-IF
+       EXIT.
+
+       UEBERNEHME-CHECKPOINT-SATZ SECTION.
+           EVALUATE CP-TYP
+              WHEN "B"
+                 ADD 1 TO BANK-ANZAHL
+                 MOVE CP-BANK-ID TO TAB-BANK-ID(BANK-ANZAHL)
+                 MOVE CP-WAEHRUNG TO TAB-WAEHRUNG(BANK-ANZAHL)
+                 MOVE CP-SOLL-SUMME TO TAB-SOLL-SUMME(BANK-ANZAHL)
+                 MOVE CP-HABEN-SUMME TO TAB-HABEN-SUMME(BANK-ANZAHL)
+              WHEN "K"
+                 ADD 1 TO KONTO-ANZAHL
+                 MOVE CPK-BANK-ID TO TAB-GESEHEN-BANK-ID(KONTO-ANZAHL)
+                 MOVE CPK-KONTONUMMER
+                   TO TAB-GESEHEN-KONTONUMMER(KONTO-ANZAHL)
+              WHEN "S"
+                 MOVE CPS-LETZTER-SATZ TO LETZTER-CHECKPOINT-SATZ
+                 MOVE CPS-GESAMTANZAHL TO GESAMTANZAHL
+           END-EVALUATE
+       EXIT.
+
+       SCHREIBE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-KONTO
+              PERFORM VARYING BANK-IDX FROM 1 BY 1
+                 UNTIL BANK-IDX > BANK-ANZAHL
+                 MOVE "B" TO CP-TYP
+                 MOVE TAB-BANK-ID(BANK-IDX) TO CP-BANK-ID
+                 MOVE TAB-WAEHRUNG(BANK-IDX) TO CP-WAEHRUNG
+                 MOVE TAB-SOLL-SUMME(BANK-IDX) TO CP-SOLL-SUMME
+                 MOVE TAB-HABEN-SUMME(BANK-IDX) TO CP-HABEN-SUMME
+                 WRITE CHECKPOINT-SATZ
+              END-PERFORM
+              PERFORM VARYING KONTO-IDX FROM 1 BY 1
+                 UNTIL KONTO-IDX > KONTO-ANZAHL
+                 MOVE "K" TO CPK-TYP
+                 MOVE TAB-GESEHEN-BANK-ID(KONTO-IDX) TO CPK-BANK-ID
+                 MOVE TAB-GESEHEN-KONTONUMMER(KONTO-IDX)
+                   TO CPK-KONTONUMMER
+                 WRITE CHECKPOINT-SATZ FROM CHECKPOINT-KONTO-EINTRAG
+              END-PERFORM
+              MOVE "S" TO CPS-TYP
+              MOVE GELESENE-SATZ-NUMMER TO CPS-LETZTER-SATZ
+              MOVE GESAMTANZAHL TO CPS-GESAMTANZAHL
+              WRITE CHECKPOINT-SATZ FROM CHECKPOINT-SUMMARY
+           CLOSE CHECKPOINT-KONTO
+       EXIT.
+
+       LOESCHE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-KONTO
+           CLOSE CHECKPOINT-KONTO
        EXIT.
\ No newline at end of file
