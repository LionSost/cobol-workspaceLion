@@ -2,11 +2,25 @@
        PROGRAM-ID.  MAIN.
       *****************************************************************
       * Hülle für das Programm
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PARAMETER-DATEI ASSIGN TO 'param.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PARAMETER-STATUS.
+           SELECT DIAMANT-AUSGABE ASSIGN TO 'diamond-output.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD PARAMETER-DATEI.
+           01 PARAMETER-SATZ.
+              05 PARM-SIZE-DIA PIC 9(3).
+              05 PARM-WIEDERHOLUNGEN PIC 9(3).
+              05 PARM-FUELLZEICHEN PIC X(1).
+
+           FD DIAMANT-AUSGABE.
+           01 DIAMANT-ZEILE PIC X(300).
        WORKING-STORAGE SECTION.
            01 CURRENT-SPACE PIC 999.
            01 CURRENT-FRONTSPACE PIC 999.
@@ -16,73 +30,134 @@
            01 CURRENT-LOOP PIC 999.
            01 CURRENT-EXPENSE PIC X(300).
            01 LOOPS PIC 999.
+           01 PARAMETER-STATUS PIC X(2).
+           01 BATCH-MODUS PIC X VALUE "N".
+              88 IST-BATCH-MODUS VALUE "J".
+           01 WIEDERHOLUNGEN PIC 999 VALUE 1.
+           01 WIEDERHOL-IDX PIC 999.
+           01 FUELLZEICHEN PIC X VALUE SPACE.
+           01 FUELLZEICHEN-GESETZT PIC X VALUE "N".
+              88 IST-FUELLZEICHEN-GESETZT VALUE "J".
 
        PROCEDURE DIVISION.
-           
+
            PERFORM EINLESEN
-           
-            MOVE SIZE-DIA TO CURRENT-FRONTSPACE
-            ADD 1 TO CURRENT-FRONTSPACE
-            ADD 3 TO CURRENT-SPACE
-              
-           MOVE FUNCTION CHAR(66) TO CURRENT-LETTER
-            ADD 1 TO CURRENT-FRONTSPACE
-
-           PERFORM FRONT
-           DISPLAY CURRENT-EXPENSE
-
-           ADD -1 TO CURRENT-FRONTSPACE
-
-           
-           ADD SIZE-DIA TO  LOOPS
-           ADD SIZE-DIA TO  LOOPS
-           ADD 1 TO LOOPS
-           
-           MOVE FUNCTION CHAR(67) TO CURRENT-LETTER
- 
-           
-           PERFORM LOOPS TIMES
-              ADD 1 TO CURRENT-LOOP
+           OPEN OUTPUT DIAMANT-AUSGABE
+
+           PERFORM WIEDERHOLUNGEN TIMES
+              MOVE ZERO TO CURRENT-SPACE
+              MOVE ZERO TO CURRENT-FRONTSPACE
+              MOVE ZERO TO CURRENT-LOOP
+              MOVE ZERO TO LOOPS
+
+              MOVE SIZE-DIA TO CURRENT-FRONTSPACE
+              ADD 1 TO CURRENT-FRONTSPACE
+              ADD 3 TO CURRENT-SPACE
+
+              IF IST-FUELLZEICHEN-GESETZT THEN
+                 MOVE FUELLZEICHEN TO CURRENT-LETTER
+              ELSE
+                 MOVE FUNCTION CHAR(66) TO CURRENT-LETTER
+              END-IF
+              ADD 1 TO CURRENT-FRONTSPACE
 
               PERFORM FRONT
-              PERFORM MID 
-              
-               IF CURRENT-LOOP <= SIZE-DIA THEN
-                 ADD 2 TO CURRENT-SPACE
-                 ADD -1 TO CURRENT-FRONTSPACE
-                 MOVE FUNCTION CHAR(66 + CURRENT-LOOP + 1) 
-                 TO CURRENT-LETTER
-               ELSE
-                 ADD -2 TO CURRENT-SPACE
-                 ADD 1 TO CURRENT-FRONTSPACE
-                 MOVE FUNCTION CHAR(66 + LOOPS - CURRENT-LOOP) 
-                 TO CURRENT-LETTER
-               END-IF
-
-               DISPLAY CURRENT-EXPENSE
-           END-PERFORM
+              DISPLAY CURRENT-EXPENSE
+              WRITE DIAMANT-ZEILE FROM CURRENT-EXPENSE
+
+              ADD -1 TO CURRENT-FRONTSPACE
+
+
+              ADD SIZE-DIA TO  LOOPS
+              ADD SIZE-DIA TO  LOOPS
+              ADD 1 TO LOOPS
+
+              IF NOT IST-FUELLZEICHEN-GESETZT THEN
+                 MOVE FUNCTION CHAR(67) TO CURRENT-LETTER
+              END-IF
+
 
-           MOVE FUNCTION CHAR(66) TO CURRENT-LETTER
+              PERFORM LOOPS TIMES
+                 ADD 1 TO CURRENT-LOOP
 
-           PERFORM FRONT
-           DISPLAY CURRENT-EXPENSE
+                 PERFORM FRONT
+                 PERFORM MID
 
+                  IF CURRENT-LOOP <= SIZE-DIA THEN
+                    ADD 2 TO CURRENT-SPACE
+                    ADD -1 TO CURRENT-FRONTSPACE
+                    IF NOT IST-FUELLZEICHEN-GESETZT THEN
+                       MOVE FUNCTION CHAR(66 + CURRENT-LOOP + 1)
+                       TO CURRENT-LETTER
+                    END-IF
+                  ELSE
+                    ADD -2 TO CURRENT-SPACE
+                    ADD 1 TO CURRENT-FRONTSPACE
+                    IF NOT IST-FUELLZEICHEN-GESETZT THEN
+                       MOVE FUNCTION CHAR(66 + LOOPS - CURRENT-LOOP)
+                       TO CURRENT-LETTER
+                    END-IF
+                  END-IF
 
+                  DISPLAY CURRENT-EXPENSE
+                  WRITE DIAMANT-ZEILE FROM CURRENT-EXPENSE
+              END-PERFORM
+
+              IF IST-FUELLZEICHEN-GESETZT THEN
+                 MOVE FUELLZEICHEN TO CURRENT-LETTER
+              ELSE
+                 MOVE FUNCTION CHAR(66) TO CURRENT-LETTER
+              END-IF
+
+              PERFORM FRONT
+              DISPLAY CURRENT-EXPENSE
+              WRITE DIAMANT-ZEILE FROM CURRENT-EXPENSE
+           END-PERFORM
+
+           CLOSE DIAMANT-AUSGABE
            STOP RUN.
 
 
 
        EINLESEN SECTION.
-           DISPLAY "Gib bitte die größe des Diamanten ein:"
-           ACCEPT SIZE-DIA
+           OPEN INPUT PARAMETER-DATEI
+           IF PARAMETER-STATUS = "00" THEN
+              READ PARAMETER-DATEI
+                 AT END CONTINUE
+                 NOT AT END
+                    IF PARM-SIZE-DIA IS NOT NUMERIC
+                       OR PARM-SIZE-DIA = ZERO THEN
+                       DISPLAY "FEHLER: Ungueltige Groesse in "
+                          "param.txt"
+                       CLOSE PARAMETER-DATEI
+                       STOP RUN
+                    END-IF
+                    MOVE PARM-SIZE-DIA TO SIZE-DIA
+                    IF PARM-WIEDERHOLUNGEN IS NUMERIC
+                       AND PARM-WIEDERHOLUNGEN > ZERO THEN
+                       MOVE PARM-WIEDERHOLUNGEN TO WIEDERHOLUNGEN
+                    END-IF
+                    IF PARM-FUELLZEICHEN NOT = SPACE THEN
+                       MOVE PARM-FUELLZEICHEN TO FUELLZEICHEN
+                       MOVE "J" TO FUELLZEICHEN-GESETZT
+                    END-IF
+                    MOVE "J" TO BATCH-MODUS
+              END-READ
+              CLOSE PARAMETER-DATEI
+           END-IF
+
+           IF NOT IST-BATCH-MODUS THEN
+              DISPLAY "Gib bitte die größe des Diamanten ein:"
+              ACCEPT SIZE-DIA
 
-           IF SIZE-DIA IS NOT NUMERIC OR SIZE-DIA <= 0
-           THEN 
-              DISPLAY "Not a valid Number"
-              PERFORM EINLESEN
+              IF SIZE-DIA IS NOT NUMERIC OR SIZE-DIA <= 0
+              THEN
+                 DISPLAY "Not a valid Number"
+                 PERFORM EINLESEN
+              END-IF
            END-IF
            EXIT.
-           
+
 
        FRONT SECTION.
            MOVE "" TO CURRENT-EXPENSE
@@ -93,7 +168,7 @@
 
 
        MID SECTION.
-          
+
            MOVE CURRENT-LETTER
            TO CURRENT-EXPENSE(CURRENT-FRONTSPACE + CURRENT-SPACE : 1)
-           EXIT.
\ No newline at end of file
+           EXIT.
